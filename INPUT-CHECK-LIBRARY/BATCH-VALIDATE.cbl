@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:    Reads a sequential feed file overnight and calls
+      *             VERIFY-INTEGER-ADV / VERIFY-NUM-DEC-POINT-ADV
+      *             against the designated numeric fields of each
+      *             record, writing an exception report (record
+      *             number, field name, offending value, result code)
+      *             for anything that fails instead of requiring the
+      *             file to be spot-checked by hand through PRUEBAS2.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHVAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION VERIFY-INTEGER-ADV
+           FUNCTION VERIFY-NUM-DEC-POINT-ADV
+           FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FEED-FILE ASSIGN TO "BATCHIN.DAT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO "BATCHEXC.RPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INPUT-FEED-FILE.
+       01  IN-RECORD.
+           05  IN-INTEGER-FIELD          PIC X(20).
+           05  IN-DECIMAL-FIELD          PIC X(20).
+
+       FD  EXCEPTION-REPORT.
+       01  EXC-RECORD                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SW                     PIC X VALUE "N".
+           88  WS-EOF-YES                VALUE "Y".
+       01  WS-RECORD-COUNT               PIC 9(07) VALUE 0.
+       01  WS-EXCEPTION-COUNT            PIC 9(07) VALUE 0.
+
+       01  WS-EXC-LINE.
+           05  WS-EXC-RECORD-NUM         PIC 9(07).
+           05  FILLER                    PIC X(01).
+           05  WS-EXC-FIELD-NAME         PIC X(14).
+           05  FILLER                    PIC X(01).
+           05  WS-EXC-FIELD-VALUE        PIC X(20).
+           05  FILLER                    PIC X(01).
+           05  WS-EXC-RESULT-CODE        PIC 99.
+
+       COPY ICRSLT.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM OPEN-FILES-PAR
+
+           MOVE SPACES TO EXC-RECORD
+           MOVE "REC #   FIELD          VALUE                CODE"
+               TO EXC-RECORD
+           WRITE EXC-RECORD
+
+           PERFORM UNTIL WS-EOF-YES
+
+               READ INPUT-FEED-FILE
+                   AT END
+                       SET WS-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM PROCESS-RECORD-PAR
+               END-READ
+
+           END-PERFORM
+
+           PERFORM CLOSE-FILES-PAR
+
+           DISPLAY "RECORDS READ: " WS-RECORD-COUNT
+           DISPLAY "EXCEPTIONS WRITTEN: " WS-EXCEPTION-COUNT
+
+           STOP RUN.
+
+       OPEN-FILES-PAR.
+
+           OPEN INPUT  INPUT-FEED-FILE
+           OPEN OUTPUT EXCEPTION-REPORT.
+
+       CLOSE-FILES-PAR.
+
+           CLOSE INPUT-FEED-FILE
+           CLOSE EXCEPTION-REPORT.
+
+       PROCESS-RECORD-PAR.
+
+           ADD 1 TO WS-RECORD-COUNT
+
+           MOVE VERIFY-INTEGER-ADV (IN-INTEGER-FIELD, SPACES,
+               "BATCHVAL") TO LN-RESULT
+
+           IF NOT IC-INTEGER-VALID THEN
+
+               MOVE SPACES TO WS-EXC-LINE
+               MOVE "INTEGER-FIELD" TO WS-EXC-FIELD-NAME
+               MOVE IN-INTEGER-FIELD TO WS-EXC-FIELD-VALUE
+               PERFORM WRITE-EXCEPTION-PAR
+
+           END-IF
+
+           MOVE VERIFY-NUM-DEC-POINT-ADV (IN-DECIMAL-FIELD, SPACES,
+               "BATCHVAL") TO LN-RESULT
+
+           IF NOT IC-VALID THEN
+
+               MOVE SPACES TO WS-EXC-LINE
+               MOVE "DECIMAL-FIELD" TO WS-EXC-FIELD-NAME
+               MOVE IN-DECIMAL-FIELD TO WS-EXC-FIELD-VALUE
+               PERFORM WRITE-EXCEPTION-PAR
+
+           END-IF.
+
+       WRITE-EXCEPTION-PAR.
+
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE WS-RECORD-COUNT TO WS-EXC-RECORD-NUM
+           MOVE LN-RESULT TO WS-EXC-RESULT-CODE
+           MOVE SPACES TO EXC-RECORD
+           MOVE WS-EXC-LINE TO EXC-RECORD
+           WRITE EXC-RECORD.
+
+       END PROGRAM BATCHVAL.
