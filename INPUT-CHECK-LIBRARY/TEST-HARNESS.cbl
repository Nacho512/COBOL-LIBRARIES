@@ -0,0 +1,173 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:    Unattended regression harness for INPUT-CHECK-LIB.
+      *             Runs a table of test cases (input string, function
+      *             under test, expected result code) through
+      *             VERIFY-INTEGER, VERIFY-INTEGER-ADV,
+      *             VERIFY-NUM-DEC-POINT and VERIFY-NUM-DEC-POINT-ADV
+      *             and prints a PASS/FAIL summary, replacing the
+      *             interactive spot-checks done through PRUEBAS2.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TESTHARN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION VERIFY-INTEGER
+           FUNCTION VERIFY-INTEGER-ADV
+           FUNCTION VERIFY-NUM-DEC-POINT
+           FUNCTION VERIFY-NUM-DEC-POINT-ADV
+           FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CASE-COUNT             PIC 9(03) VALUE 0.
+       01  WS-PASS-COUNT             PIC 9(03) VALUE 0.
+       01  WS-FAIL-COUNT             PIC 9(03) VALUE 0.
+       01  WS-SUBSCRIPT              PIC 9(03).
+       01  WS-ACTUAL-RESULT          PIC 99.
+
+       01  WS-TEST-TABLE.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "1234567890".
+               10  FILLER PIC X(04) VALUE "VI  ".
+               10  FILLER PIC 99    VALUE 1.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "12A45".
+               10  FILLER PIC X(04) VALUE "VI  ".
+               10  FILLER PIC 99    VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE SPACES.
+               10  FILLER PIC X(04) VALUE "VIA ".
+               10  FILLER PIC 99    VALUE 0.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "12345".
+               10  FILLER PIC X(04) VALUE "VIA ".
+               10  FILLER PIC 99    VALUE 1.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "12A45".
+               10  FILLER PIC X(04) VALUE "VIA ".
+               10  FILLER PIC 99    VALUE 2.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "123.45".
+               10  FILLER PIC X(04) VALUE "VIA ".
+               10  FILLER PIC 99    VALUE 4.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "1.2.3".
+               10  FILLER PIC X(04) VALUE "VIA ".
+               10  FILLER PIC 99    VALUE 5.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "123,45".
+               10  FILLER PIC X(04) VALUE "VIA ".
+               10  FILLER PIC 99    VALUE 6.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "1,2,3".
+               10  FILLER PIC X(04) VALUE "VIA ".
+               10  FILLER PIC 99    VALUE 7.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "1,234.56".
+               10  FILLER PIC X(04) VALUE "VIA ".
+               10  FILLER PIC 99    VALUE 10.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "123.45".
+               10  FILLER PIC X(04) VALUE "VD  ".
+               10  FILLER PIC 99    VALUE 1.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "12345".
+               10  FILLER PIC X(04) VALUE "VD  ".
+               10  FILLER PIC 99    VALUE 1.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "123.45".
+               10  FILLER PIC X(04) VALUE "VDA ".
+               10  FILLER PIC 99    VALUE 1.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "1,234.56".
+               10  FILLER PIC X(04) VALUE "VDA ".
+               10  FILLER PIC 99    VALUE 10.
+           05  FILLER.
+               10  FILLER PIC X(20) VALUE "123,45".
+               10  FILLER PIC X(04) VALUE "VDA ".
+               10  FILLER PIC 99    VALUE 6.
+
+       01  WS-TEST-TABLE-R REDEFINES WS-TEST-TABLE.
+           05  WS-TEST-CASE OCCURS 15 TIMES.
+               10  WS-TC-INPUT           PIC X(20).
+               10  WS-TC-FUNCTION        PIC X(04).
+               10  WS-TC-EXPECTED        PIC 99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > 15
+
+               PERFORM RUN-CASE-PAR
+
+           END-PERFORM
+
+           DISPLAY SPACES
+           DISPLAY "CASES RUN: " WS-CASE-COUNT
+           DISPLAY "PASSED:    " WS-PASS-COUNT
+           DISPLAY "FAILED:    " WS-FAIL-COUNT
+
+           IF WS-FAIL-COUNT > 0 THEN
+
+               STOP RUN RETURNING 1
+
+           END-IF
+
+           STOP RUN.
+
+       RUN-CASE-PAR.
+
+           ADD 1 TO WS-CASE-COUNT
+
+           EVALUATE WS-TC-FUNCTION (WS-SUBSCRIPT)
+
+               WHEN "VI  "
+
+                   MOVE VERIFY-INTEGER (WS-TC-INPUT (WS-SUBSCRIPT),
+                       SPACES, "TESTHARN")
+                       TO WS-ACTUAL-RESULT
+
+               WHEN "VIA "
+
+                   MOVE VERIFY-INTEGER-ADV (WS-TC-INPUT (WS-SUBSCRIPT),
+                       SPACES, "TESTHARN")
+                       TO WS-ACTUAL-RESULT
+
+               WHEN "VD  "
+
+                   MOVE VERIFY-NUM-DEC-POINT
+                       (WS-TC-INPUT (WS-SUBSCRIPT), SPACES, "TESTHARN")
+                       TO WS-ACTUAL-RESULT
+
+               WHEN "VDA "
+
+                   MOVE VERIFY-NUM-DEC-POINT-ADV
+                       (WS-TC-INPUT (WS-SUBSCRIPT), SPACES, "TESTHARN")
+                       TO WS-ACTUAL-RESULT
+
+           END-EVALUATE
+
+           IF WS-ACTUAL-RESULT = WS-TC-EXPECTED (WS-SUBSCRIPT) THEN
+
+               ADD 1 TO WS-PASS-COUNT
+               DISPLAY "PASS  #" WS-CASE-COUNT " "
+                   WS-TC-FUNCTION (WS-SUBSCRIPT) " '"
+                   WS-TC-INPUT (WS-SUBSCRIPT) "' -> "
+                   WS-ACTUAL-RESULT
+
+           ELSE
+
+               ADD 1 TO WS-FAIL-COUNT
+               DISPLAY "FAIL  #" WS-CASE-COUNT " "
+                   WS-TC-FUNCTION (WS-SUBSCRIPT) " '"
+                   WS-TC-INPUT (WS-SUBSCRIPT) "' -> "
+                   WS-ACTUAL-RESULT " EXPECTED "
+                   WS-TC-EXPECTED (WS-SUBSCRIPT)
+
+           END-IF.
+
+       END PROGRAM TESTHARN.
