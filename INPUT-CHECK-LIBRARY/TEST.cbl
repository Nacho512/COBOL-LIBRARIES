@@ -103,6 +103,10 @@
                    DISPLAY "YOUR INPUT HAS MULTIPLE DECIMAL PERIODS AND"
                    " MULTIPLE DECIMAL COMMAS!"
 
+               WHEN 10
+
+                   DISPLAY "YOU HAVE INPUT A GROUPED DECIMAL AMOUNT!"
+
                WHEN OTHER
 
                    DISPLAY "I REALLY HAVE NO IDEA OF WHAT'S GOING ON!"
@@ -197,6 +201,10 @@
                    DISPLAY "YOUR INPUT HAS MULTIPLE DECIMAL PERIODS AND"
                    " MULTIPLE DECIMAL COMMAS!"
 
+               WHEN 10
+
+                   DISPLAY "YOU HAVE INPUT A GROUPED DECIMAL AMOUNT!"
+
                WHEN 11
 
                    DISPLAY "I REALLY HAVE NO IDEA OF WHAT'S GOING ON!"
