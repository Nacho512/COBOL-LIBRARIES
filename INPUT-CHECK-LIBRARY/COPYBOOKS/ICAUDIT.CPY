@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:   ICAUDIT
+      * Purpose:    Record layout for the INPUT-CHECK-LIB rejected-
+      *             input audit trail (ICAUDIT.LOG). One record is
+      *             written per failed validation so a monthly report
+      *             can identify which upstream feeds send the worst
+      *             quality data.
+      ******************************************************************
+       01  AUD-RECORD.
+           05  AUD-TIMESTAMP                 PIC X(21).
+           05  FILLER                        PIC X(01).
+           05  AUD-CALLING-PROGRAM           PIC X(30).
+           05  FILLER                        PIC X(01).
+           05  AUD-RESULT-CODE               PIC 99.
+           05  FILLER                        PIC X(01).
+           05  AUD-FIELD-VALUE               PIC X(40).
