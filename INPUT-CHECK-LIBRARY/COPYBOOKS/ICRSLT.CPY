@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Copybook:   ICRSLT
+      * Purpose:    Condition names for the LN-RESULT return code
+      *             produced by the "ADV" style INPUT-CHECK-LIB
+      *             functions (VERIFY-INTEGER-ADV, VERIFY-NUM-DEC-POINT-
+      *             ADV, VERIFY-NUM-DEC-POINT-LOCALE). VERIFY-NUM-DEC-
+      *             POINT (the non-ADV form) returns its own,
+      *             incompatible code domain and does NOT use this
+      *             copybook. COPY this into LINKAGE SECTION or
+      *             WORKING-STORAGE SECTION in place of a hand-rolled
+      *             "01 LN-RESULT PIC 99" so callers can code
+      *             IF IC-VALID instead of re-deriving what each
+      *             digit means.
+      ******************************************************************
+       01  LN-RESULT                        PIC 99.
+           88  IC-BLANK-INPUT                   VALUE 0.
+           88  IC-VALID                         VALUE 1 4 10.
+           88  IC-INTEGER-VALID                 VALUE 1.
+           88  IC-NON-NUMERIC                   VALUE 2.
+           88  IC-TOO-LONG                      VALUE 3.
+           88  IC-MULTIPLE-PERIODS              VALUE 5.
+           88  IC-ONE-DECIMAL-COMMA             VALUE 6.
+           88  IC-MULTIPLE-COMMAS               VALUE 7.
+           88  IC-ONE-PERIOD-ONE-COMMA          VALUE 8.
+           88  IC-MULTIPLE-PERIODS-AND-COMMAS   VALUE 9.
+           88  IC-GROUPED-AMOUNT                VALUE 10.
+           88  IC-UNKNOWN                       VALUE 11.
