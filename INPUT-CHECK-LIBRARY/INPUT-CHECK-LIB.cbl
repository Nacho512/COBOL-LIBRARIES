@@ -11,22 +11,42 @@
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-TRAIL-FILE ASSIGN TO "ICAUDIT.LOG"
+               ORGANIZATION LINE SEQUENTIAL.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+       COPY ICAUDIT.
        WORKING-STORAGE SECTION.
+      *
+      *    Held open across calls (WORKING-STORAGE, unlike
+      *    LOCAL-STORAGE, keeps its value between activations of this
+      *    function) so a high-reject-rate batch run doesn't pay an
+      *    OPEN/CLOSE per rejected value; the runtime closes it
+      *    implicitly at STOP RUN.
+      *
+       01 WS-AUDIT-FILE-SW          PIC X VALUE "N".
+           88 WS-AUDIT-FILE-OPEN       VALUE "Y".
        LOCAL-STORAGE SECTION.
        01 LS-WRKING-VAR.
            05 LS-INPUT-NUMBER-LENGTH    PIC 9(09).
+           05 LS-SCAN-END-POS           PIC 9(09).
            05 LS-COUNTER                PIC 9(02) VALUE 1.
            05 LS-VECTOR.
                10 LS-EACH-CHARCT    OCCURS 40 TIMES PIC X.
       *
        LINKAGE SECTION.
            01 LN-NUMBER                 PIC X ANY LENGTH.
+           01 LN-SIGN-MODE              PIC X(01).
+           01 LN-CALLER-PGM        PIC X ANY LENGTH.
            01 LN-RESULT                 PIC 9.
       *
        PROCEDURE DIVISION
-       USING     LN-NUMBER
+       USING     LN-NUMBER, OPTIONAL LN-SIGN-MODE,
+                 OPTIONAL LN-CALLER-PGM
        RETURNING LN-RESULT.
       *
        MAIN-PAR.
@@ -49,6 +69,14 @@
            END-IF
       *
            MOVE LN-NUMBER TO LS-VECTOR
+      *
+           MOVE LS-INPUT-NUMBER-LENGTH TO LS-SCAN-END-POS
+      *
+           IF LN-SIGN-MODE IS NOT OMITTED AND LN-SIGN-MODE = "T" THEN
+      *
+               PERFORM TRAILING-SIGN-PAR
+      *
+           END-IF
       *
            IF LS-EACH-CHARCT (1) = "-" OR "+" THEN
       *
@@ -58,7 +86,7 @@
       *
            PERFORM
            VARYING LS-COUNTER FROM LS-COUNTER BY 1
-           UNTIL   LS-COUNTER > LENGTH (TRIM (LN-NUMBER) )
+           UNTIL   LS-COUNTER > LS-SCAN-END-POS
       *
                EVALUATE LS-EACH-CHARCT (LS-COUNTER)
       *
@@ -77,9 +105,71 @@
            END-PERFORM
       *
            PERFORM EXIT-PAR.
+      *
+       TRAILING-SIGN-PAR.
+      *
+      *    Recognize mainframe-style trailing/embedded sign notation
+      *    ("1250-", "1250+", "1250CR", "1250DB") by shrinking the
+      *    digit-scan window so the sign suffix is not scanned as a
+      *    digit. A leading "-"/"+" (checked below) still works too.
+      *
+           IF LS-INPUT-NUMBER-LENGTH > 2
+           AND (LN-NUMBER (LS-INPUT-NUMBER-LENGTH - 1 : 2) = "CR"
+                OR LN-NUMBER (LS-INPUT-NUMBER-LENGTH - 1 : 2) = "DB")
+           THEN
+      *
+               SUBTRACT 2 FROM LS-SCAN-END-POS
+      *
+           ELSE IF LS-INPUT-NUMBER-LENGTH > 1
+           AND (LN-NUMBER (LS-INPUT-NUMBER-LENGTH : 1) = "-"
+                OR LN-NUMBER (LS-INPUT-NUMBER-LENGTH : 1) = "+")
+           THEN
+      *
+               SUBTRACT 1 FROM LS-SCAN-END-POS
+      *
+           END-IF
+      *
+      *    A leading sign together with a trailing sign is ambiguous,
+      *    doubly-signed notation ("-1250-"), not a legitimate
+      *    mainframe format -- reject it outright.
+      *
+           IF LS-SCAN-END-POS < LS-INPUT-NUMBER-LENGTH
+           AND (LS-EACH-CHARCT (1) = "-" OR "+")
+           THEN
+      *
+               MOVE 0 TO LN-RESULT
+               PERFORM EXIT-PAR
+      *
+           END-IF.
+      *
+       AUDIT-LOG-PAR.
+      *
+           IF LN-RESULT NOT = 1 THEN
+      *
+               MOVE SPACES TO AUD-RECORD
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+      *
+               IF LN-CALLER-PGM IS OMITTED THEN
+                   MOVE "UNKNOWN" TO AUD-CALLING-PROGRAM
+               ELSE
+                   MOVE LN-CALLER-PGM TO AUD-CALLING-PROGRAM
+               END-IF
+      *
+               MOVE LN-RESULT      TO AUD-RESULT-CODE
+               MOVE LN-NUMBER      TO AUD-FIELD-VALUE
+      *
+               IF NOT WS-AUDIT-FILE-OPEN THEN
+                   OPEN EXTEND AUDIT-TRAIL-FILE
+                   SET WS-AUDIT-FILE-OPEN TO TRUE
+               END-IF
+      *
+               WRITE AUD-RECORD
+      *
+           END-IF.
       *
        EXIT-PAR.
       *
+           PERFORM AUDIT-LOG-PAR
            EXIT FUNCTION.
       *
        END FUNCTION VERIFY-INTEGER.
@@ -93,15 +183,34 @@
        CONFIGURATION SECTION.
        REPOSITORY.
            FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-TRAIL-FILE ASSIGN TO "ICAUDIT.LOG"
+               ORGANIZATION LINE SEQUENTIAL.
       *
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-TRAIL-FILE.
+       COPY ICAUDIT.
        WORKING-STORAGE SECTION.
+      *
+      *    Held open across calls (WORKING-STORAGE, unlike
+      *    LOCAL-STORAGE, keeps its value between activations of this
+      *    function) so a high-reject-rate batch run doesn't pay an
+      *    OPEN/CLOSE per rejected value; the runtime closes it
+      *    implicitly at STOP RUN.
+      *
+       01 WS-AUDIT-FILE-SW          PIC X VALUE "N".
+           88 WS-AUDIT-FILE-OPEN       VALUE "Y".
        LOCAL-STORAGE SECTION.
        01 LS-WRKING-VAR.
            05 LS-INPUT-NUMBER-LENGTH    PIC 9(09).
+           05 LS-SCAN-END-POS           PIC 9(09).
            05 LS-COUNTER             PIC 9(02) VALUE 1.
-           05 LS-PERIOD-COUNTER PIC 9(02).
-           05 LS-COMMA-COUNTER PIC 9(02).
+           05 LS-PERIOD-COUNTER PIC 9(02) VALUE 0.
+           05 LS-COMMA-COUNTER PIC 9(02) VALUE 0.
+           05 LS-LAST-PERIOD-POS PIC 9(02) VALUE 0.
+           05 LS-LAST-COMMA-POS PIC 9(02) VALUE 0.
            05 LS-BOOL-VAR.
                10 LS-PERIODS   PIC 9.
                    88 LS-CONTAINS-PERIODS   VALUE 1.
@@ -109,15 +218,20 @@
                    88 LS-CONTAINS-COMMAS    VALUE 1.
                10 LS-NON-NUMERIC   PIC 9.
                    88 LS-CONTAINS-NON-NUM    VALUE 1.
+           05 LS-AUDIT-LOGGED PIC X VALUE "N".
+               88 LS-ALREADY-LOGGED VALUE "Y".
            05 LS-VECTOR.
                10 LS-EACH-CHARCT   OCCURS 40 TIMES PIC X.
       *
        LINKAGE SECTION.
+       COPY ICRSLT.
            01 LN-NUMBER            PIC X ANY LENGTH.
-           01 LN-RESULT            PIC 99.
+           01 LN-SIGN-MODE         PIC X(01).
+           01 LN-CALLER-PGM   PIC X ANY LENGTH.
       *
        PROCEDURE DIVISION
-       USING     LN-NUMBER
+       USING     LN-NUMBER, OPTIONAL LN-SIGN-MODE,
+                 OPTIONAL LN-CALLER-PGM
        RETURNING LN-RESULT.
       *
        MAIN-PAR.
@@ -140,6 +254,14 @@
            END-IF
       *
            MOVE LN-NUMBER TO LS-VECTOR
+      *
+           MOVE LS-INPUT-NUMBER-LENGTH TO LS-SCAN-END-POS
+      *
+           IF LN-SIGN-MODE IS NOT OMITTED AND LN-SIGN-MODE = "T" THEN
+      *
+               PERFORM TRAILING-SIGN-PAR
+      *
+           END-IF
       *
            IF LS-EACH-CHARCT (1) = "-" OR "+" THEN
       *
@@ -149,7 +271,7 @@
       *
            PERFORM
            VARYING LS-COUNTER FROM LS-COUNTER BY 1
-           UNTIL   LS-COUNTER > LENGTH (TRIM (LN-NUMBER) )
+           UNTIL   LS-COUNTER > LS-SCAN-END-POS
       *
                EVALUATE LS-EACH-CHARCT (LS-COUNTER)
       *
@@ -161,11 +283,13 @@
       *
                    SET LS-CONTAINS-PERIODS TO TRUE
                    ADD 1 TO LS-PERIOD-COUNTER
+                   MOVE LS-COUNTER TO LS-LAST-PERIOD-POS
       *
                WHEN ","
       *
                    SET LS-CONTAINS-COMMAS TO TRUE
                    ADD 1 TO LS-COMMA-COUNTER
+                   MOVE LS-COUNTER TO LS-LAST-COMMA-POS
       *
                WHEN OTHER
       *
@@ -177,6 +301,42 @@
            END-PERFORM
       *
            PERFORM CHECKING-PAR.
+      *
+       TRAILING-SIGN-PAR.
+      *
+      *    Recognize mainframe-style trailing/embedded sign notation
+      *    ("1250-", "1250+", "1250CR", "1250DB") by shrinking the
+      *    scan window so the sign suffix is not scanned as a digit
+      *    or flagged as a non-numeric character.
+      *
+           IF LS-INPUT-NUMBER-LENGTH > 2
+           AND (LN-NUMBER (LS-INPUT-NUMBER-LENGTH - 1 : 2) = "CR"
+                OR LN-NUMBER (LS-INPUT-NUMBER-LENGTH - 1 : 2) = "DB")
+           THEN
+      *
+               SUBTRACT 2 FROM LS-SCAN-END-POS
+      *
+           ELSE IF LS-INPUT-NUMBER-LENGTH > 1
+           AND (LN-NUMBER (LS-INPUT-NUMBER-LENGTH : 1) = "-"
+                OR LN-NUMBER (LS-INPUT-NUMBER-LENGTH : 1) = "+")
+           THEN
+      *
+               SUBTRACT 1 FROM LS-SCAN-END-POS
+      *
+           END-IF
+      *
+      *    A leading sign together with a trailing sign is ambiguous,
+      *    doubly-signed notation ("-1250-"), not a legitimate
+      *    mainframe format -- reject it outright.
+      *
+           IF LS-SCAN-END-POS < LS-INPUT-NUMBER-LENGTH
+           AND (LS-EACH-CHARCT (1) = "-" OR "+")
+           THEN
+      *
+               MOVE 2 TO LN-RESULT
+               PERFORM EXIT-PAR
+      *
+           END-IF.
       *
        CHECKING-PAR.
       *
@@ -212,12 +372,24 @@
       *
            ELSE IF LS-CONTAINS-PERIODS AND LS-CONTAINS-COMMAS
            THEN
+      *
+      *    Thousands-separator aware check: whichever separator is
+      *    the LAST one in the string is the decimal point, and
+      *    every occurrence of the other separator ahead of it is a
+      *    grouping mark ("1,234.56" as well as the European
+      *    "1.234,56" both come back valid here).
       *
                IF  LS-PERIOD-COUNTER = 1
-               AND LS-COMMA-COUNTER = 1
+               AND LS-LAST-COMMA-POS < LS-LAST-PERIOD-POS
                THEN
       *
-                   MOVE 8 TO LN-RESULT
+                   MOVE 10 TO LN-RESULT
+      *
+               ELSE IF LS-COMMA-COUNTER = 1
+               AND LS-LAST-PERIOD-POS < LS-LAST-COMMA-POS
+               THEN
+      *
+                   MOVE 10 TO LN-RESULT
       *
                ELSE
       *
@@ -232,9 +404,36 @@
            END-IF
       *
            PERFORM EXIT-PAR.
+      *
+       AUDIT-LOG-PAR.
+      *
+           IF NOT LS-ALREADY-LOGGED AND NOT IC-VALID THEN
+      *
+               MOVE SPACES TO AUD-RECORD
+               MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+      *
+               IF LN-CALLER-PGM IS OMITTED THEN
+                   MOVE "UNKNOWN" TO AUD-CALLING-PROGRAM
+               ELSE
+                   MOVE LN-CALLER-PGM TO AUD-CALLING-PROGRAM
+               END-IF
+      *
+               MOVE LN-RESULT      TO AUD-RESULT-CODE
+               MOVE LN-NUMBER      TO AUD-FIELD-VALUE
+      *
+               IF NOT WS-AUDIT-FILE-OPEN THEN
+                   OPEN EXTEND AUDIT-TRAIL-FILE
+                   SET WS-AUDIT-FILE-OPEN TO TRUE
+               END-IF
+      *
+               WRITE AUD-RECORD
+               SET LS-ALREADY-LOGGED TO TRUE
+      *
+           END-IF.
       *
        EXIT-PAR.
       *
+           PERFORM AUDIT-LOG-PAR
            EXIT FUNCTION.
       *
        END FUNCTION VERIFY-INTEGER-ADV.
@@ -253,19 +452,23 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
-       01 LS-RESULT PIC 9.
+       01 LS-RESULT PIC 99.
       *
        LINKAGE SECTION.
        01 LN-NUMBER PIC X ANY LENGTH.
+       01 LN-SIGN-MODE PIC X(01).
+       01 LN-CALLER-PGM PIC X ANY LENGTH.
        01 LN-RESULT PIC 99.
       *
        PROCEDURE DIVISION
-       USING     LN-NUMBER
+       USING     LN-NUMBER, OPTIONAL LN-SIGN-MODE,
+                 OPTIONAL LN-CALLER-PGM
        RETURNING LN-RESULT.
       *
        MAIN-PAR.
       *
-       MOVE VERIFY-INTEGER-ADV (LN-NUMBER) TO LS-RESULT
+       MOVE VERIFY-INTEGER-ADV (LN-NUMBER, LN-SIGN-MODE, LN-CALLER-PGM)
+       TO LS-RESULT
       *
        EVALUATE LS-RESULT
       *
@@ -288,6 +491,10 @@
            WHEN 4
       *
                MOVE 1 TO LN-RESULT
+      *
+           WHEN 10
+      *
+               MOVE 1 TO LN-RESULT
       *
            WHEN 5 THRU 9
       *
@@ -315,19 +522,23 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
-       01 LS-RESULT PIC 9.
+       01 LS-RESULT PIC 99.
       *
        LINKAGE SECTION.
-       01 LN-NUMBER PIC X ANY LENGTH.
-       01 LN-RESULT PIC 99.
+       COPY ICRSLT.
+           01 LN-NUMBER PIC X ANY LENGTH.
+           01 LN-SIGN-MODE PIC X(01).
+           01 LN-CALLER-PGM PIC X ANY LENGTH.
       *
        PROCEDURE DIVISION
-       USING     LN-NUMBER
+       USING     LN-NUMBER, OPTIONAL LN-SIGN-MODE,
+                 OPTIONAL LN-CALLER-PGM
        RETURNING LN-RESULT.
       *
        MAIN-PAR.
       *
-       MOVE VERIFY-INTEGER-ADV (LN-NUMBER) TO LS-RESULT
+       MOVE VERIFY-INTEGER-ADV (LN-NUMBER, LN-SIGN-MODE, LN-CALLER-PGM)
+       TO LS-RESULT
       *
        EVALUATE LS-RESULT
       *
@@ -370,6 +581,10 @@
            WHEN 9
       *
                MOVE 9 TO LN-RESULT
+      *
+           WHEN 10
+      *
+               MOVE 10 TO LN-RESULT
       *
            WHEN OTHER
       *
@@ -381,4 +596,535 @@
 
 
 
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. VERIFY-NUM-DEC-POINT-LOCALE.
+      *
+      *    Locale-aware wrapper around VERIFY-INTEGER-ADV's structural
+      *    scan. Under LN-LOCALE = "EU" the roles of the lone decimal
+      *    separator and the lone grouping separator are swapped, so
+      *    "123,45" (comma as decimal point) comes back valid instead
+      *    of being reported as a stray decimal comma. LN-LOCALE = "US"
+      *    (or any other/omitted value) keeps the period-is-decimal
+      *    behavior of VERIFY-INTEGER-ADV unchanged.
+      *
+      *    Rather than re-deriving VIA's four-way period/comma
+      *    classification a second time for the EU case, this function
+      *    swaps every "." for "," and vice-versa in a working copy of
+      *    the input before handing it to VIA when LN-LOCALE = "EU" -
+      *    turning EU-formatted "1.234,56" into US-formatted
+      *    "1,234.56" - and simply returns whatever code VIA computes
+      *    for that swapped copy. This reuses VIA's own last-separator-
+      *    wins grouping logic for EU amounts with several grouping
+      *    marks, not just the single-separator cases, and it keeps
+      *    VIA's own audit write as the ONLY audit write for this
+      *    function: since the code VIA computes is already the
+      *    correct locale-aware answer, VIA's existing "log when NOT
+      *    IC-VALID" rule logs exactly the right amounts, with no
+      *    separate remap-and-relog step that could disagree with it.
+      *    The one trade-off is that an EU value logged as rejected
+      *    shows its separators in swapped (US) form in ICAUDIT.LOG,
+      *    since that is the copy VIA actually scanned.
+      *
+      *    A single grouping period with no decimal comma at all
+      *    (e.g. "1.234" = 1234) is unambiguous under LN-LOCALE = "EU"
+      *    - there is no decimal separator to disagree about - so it
+      *    is fed to VIA UNSWAPPED (VIA's own single-decimal-point
+      *    branch already falls inside IC-VALID, so this never trips
+      *    VIA's audit write) and the result is relabeled from "one
+      *    decimal point" to IC-GROUPED-AMOUNT so callers see a
+      *    grouped integer rather than a value with real decimal
+      *    digits. A EU value with SEVERAL bare grouping periods and
+      *    no decimal comma at all (e.g. "1.234.567") is not given the
+      *    same treatment and still comes back through the swapped
+      *    path as IC-MULTIPLE-COMMAS (not valid) - an acknowledged
+      *    gap versus the single-grouping-mark case above, left as-is
+      *    rather than duplicating VIA's period/comma scan a second
+      *    time in this function.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION VERIFY-INTEGER-ADV
+           FUNCTION ALL INTRINSIC.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+       01 LS-SWAPPED-NUMBER PIC X(40).
+       01 LS-PERIOD-COUNT   PIC 9(02) VALUE 0.
+       01 LS-COMMA-COUNT    PIC 9(02) VALUE 0.
+      *
+       LINKAGE SECTION.
+       COPY ICRSLT.
+           01 LN-NUMBER PIC X ANY LENGTH.
+           01 LN-LOCALE PIC X(02).
+           01 LN-CALLER-PGM PIC X ANY LENGTH.
+      *
+       PROCEDURE DIVISION
+       USING     LN-NUMBER, LN-LOCALE, OPTIONAL LN-CALLER-PGM
+       RETURNING LN-RESULT.
+      *
+       MAIN-PAR.
+      *
+           INSPECT LN-NUMBER TALLYING LS-PERIOD-COUNT FOR ALL "."
+           INSPECT LN-NUMBER TALLYING LS-COMMA-COUNT  FOR ALL ","
+      *
+           IF LN-LOCALE = "EU" AND LS-COMMA-COUNT = 0
+           AND LS-PERIOD-COUNT = 1
+           THEN
+      *
+               MOVE VERIFY-INTEGER-ADV
+                   (LN-NUMBER, SPACES, LN-CALLER-PGM)
+                   TO LN-RESULT
+      *
+               IF LN-RESULT = 4 THEN
+                   MOVE 10 TO LN-RESULT
+               END-IF
+      *
+           ELSE IF LN-LOCALE = "EU" THEN
+      *
+               MOVE LN-NUMBER TO LS-SWAPPED-NUMBER
+               INSPECT LS-SWAPPED-NUMBER CONVERTING ".," TO ",."
+      *
+               MOVE VERIFY-INTEGER-ADV
+                   (LS-SWAPPED-NUMBER, SPACES, LN-CALLER-PGM)
+                   TO LN-RESULT
+      *
+           ELSE
+      *
+               MOVE VERIFY-INTEGER-ADV
+                   (LN-NUMBER, SPACES, LN-CALLER-PGM)
+                   TO LN-RESULT
+      *
+           END-IF.
+      *
+       END FUNCTION VERIFY-NUM-DEC-POINT-LOCALE.
+
+
+
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. VERIFY-DATE.
+      *
+      *    Validates a date string in CCYYMMDD (8 chars, all numeric)
+      *    or MM/DD/YYYY (10 chars, "/" separators) format, checking
+      *    month range, day-of-month range and leap years, before the
+      *    record reaches a date-arithmetic batch step.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+       01 LS-WRKING-VAR.
+           05 LS-INPUT-LENGTH      PIC 9(09).
+           05 LS-COUNTER           PIC 9(02) VALUE 1.
+           05 LS-YEAR              PIC 9(04).
+           05 LS-MONTH             PIC 9(02).
+           05 LS-DAY               PIC 9(02).
+           05 LS-MAX-DAY           PIC 9(02).
+           05 LS-LEAP-SW           PIC 9 VALUE 0.
+               88 LS-LEAP-YEAR     VALUE 1.
+           05 LS-NON-NUMERIC-SW    PIC 9 VALUE 0.
+               88 LS-CONTAINS-NON-NUM VALUE 1.
+           05 LS-VECTOR.
+               10 LS-EACH-CHARCT OCCURS 40 TIMES PIC X.
+      *
+       LINKAGE SECTION.
+           01 LN-NUMBER    PIC X ANY LENGTH.
+           01 LN-RESULT    PIC 9.
+      *
+       PROCEDURE DIVISION
+       USING     LN-NUMBER
+       RETURNING LN-RESULT.
+      *
+       MAIN-PAR.
+      *
+           IF LN-NUMBER = SPACES THEN
+      *
+               MOVE 0 TO LN-RESULT
+               PERFORM EXIT-PAR
+      *
+           END-IF
+      *
+           MOVE LENGTH (TRIM (LN-NUMBER)) TO LS-INPUT-LENGTH
+      *
+           MOVE LN-NUMBER TO LS-VECTOR
+      *
+           EVALUATE LS-INPUT-LENGTH
+      *
+               WHEN 8
+      *
+                   PERFORM
+                   VARYING LS-COUNTER FROM 1 BY 1
+                   UNTIL   LS-COUNTER > 8
+      *
+                       IF LS-EACH-CHARCT (LS-COUNTER) NOT NUMERIC
+                       THEN
+                           SET LS-CONTAINS-NON-NUM TO TRUE
+                       END-IF
+      *
+                   END-PERFORM
+      *
+                   IF LS-CONTAINS-NON-NUM THEN
+                       MOVE 2 TO LN-RESULT
+                       PERFORM EXIT-PAR
+                   END-IF
+      *
+                   MOVE LN-NUMBER (1:4) TO LS-YEAR
+                   MOVE LN-NUMBER (5:2) TO LS-MONTH
+                   MOVE LN-NUMBER (7:2) TO LS-DAY
+      *
+               WHEN 10
+      *
+                   IF LS-EACH-CHARCT (3) NOT = "/"
+                   OR LS-EACH-CHARCT (6) NOT = "/"
+                   THEN
+                       MOVE 2 TO LN-RESULT
+                       PERFORM EXIT-PAR
+                   END-IF
+      *
+                   PERFORM
+                   VARYING LS-COUNTER FROM 1 BY 1
+                   UNTIL   LS-COUNTER > 10
+      *
+                       IF LS-COUNTER NOT = 3 AND LS-COUNTER NOT = 6
+                       AND LS-EACH-CHARCT (LS-COUNTER) NOT NUMERIC
+                       THEN
+                           SET LS-CONTAINS-NON-NUM TO TRUE
+                       END-IF
+      *
+                   END-PERFORM
+      *
+                   IF LS-CONTAINS-NON-NUM THEN
+                       MOVE 2 TO LN-RESULT
+                       PERFORM EXIT-PAR
+                   END-IF
+      *
+                   MOVE LN-NUMBER (1:2) TO LS-MONTH
+                   MOVE LN-NUMBER (4:2) TO LS-DAY
+                   MOVE LN-NUMBER (7:4) TO LS-YEAR
+      *
+               WHEN OTHER
+      *
+                   MOVE 2 TO LN-RESULT
+                   PERFORM EXIT-PAR
+      *
+           END-EVALUATE
+      *
+           IF LS-MONTH < 1 OR LS-MONTH > 12 THEN
+      *
+               MOVE 3 TO LN-RESULT
+               PERFORM EXIT-PAR
+      *
+           END-IF
+      *
+           IF  FUNCTION MOD (LS-YEAR, 4) = 0
+           AND (FUNCTION MOD (LS-YEAR, 100) NOT = 0
+                OR FUNCTION MOD (LS-YEAR, 400) = 0)
+           THEN
+      *
+               SET LS-LEAP-YEAR TO TRUE
+      *
+           END-IF
+      *
+           EVALUATE LS-MONTH
+      *
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO LS-MAX-DAY
+      *
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO LS-MAX-DAY
+      *
+               WHEN 2
+                   IF LS-LEAP-YEAR THEN
+                       MOVE 29 TO LS-MAX-DAY
+                   ELSE
+                       MOVE 28 TO LS-MAX-DAY
+                   END-IF
+      *
+           END-EVALUATE
+      *
+           IF LS-DAY < 1 OR LS-DAY > LS-MAX-DAY THEN
+      *
+               MOVE 4 TO LN-RESULT
+      *
+           ELSE
+      *
+               MOVE 1 TO LN-RESULT
+      *
+           END-IF
+      *
+           PERFORM EXIT-PAR.
+      *
+       EXIT-PAR.
+      *
+           EXIT FUNCTION.
+      *
+       END FUNCTION VERIFY-DATE.
+
+
+
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. VERIFY-NUM-PRECISION.
+      *
+      *    Checks how many integer and fractional digits LN-NUMBER
+      *    carries against the target packed-decimal picture's limits
+      *    (LN-MAX-INTEGER-DIGITS, LN-MAX-DECIMAL-DIGITS), so a caller
+      *    can reject/flag an amount before it overflows a MOVE into
+      *    a PIC S9(n)V9(m) COMP-3 field.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+       01 LS-WRKING-VAR.
+           05 LS-INPUT-LENGTH        PIC 9(09).
+           05 LS-COUNTER             PIC 9(09) VALUE 1.
+           05 LS-START-POS           PIC 9(09) VALUE 1.
+           05 LS-DECIMAL-POS         PIC 9(09) VALUE 0.
+           05 LS-INTEGER-DIGITS      PIC 9(09) VALUE 0.
+           05 LS-DECIMAL-DIGITS      PIC 9(09) VALUE 0.
+           05 LS-NON-NUMERIC-SW      PIC 9    VALUE 0.
+               88 LS-CONTAINS-NON-NUM VALUE 1.
+           05 LS-VECTOR.
+               10 LS-EACH-CHARCT OCCURS 40 TIMES PIC X.
+      *
+       LINKAGE SECTION.
+       01 LN-NUMBER              PIC X ANY LENGTH.
+       01 LN-MAX-INTEGER-DIGITS  PIC 9(02).
+       01 LN-MAX-DECIMAL-DIGITS  PIC 9(02).
+       01 LN-RESULT              PIC 9.
+      *
+       PROCEDURE DIVISION
+       USING     LN-NUMBER, LN-MAX-INTEGER-DIGITS,
+                 LN-MAX-DECIMAL-DIGITS
+       RETURNING LN-RESULT.
+      *
+       MAIN-PAR.
+      *
+           IF LN-NUMBER = SPACES THEN
+      *
+               MOVE 9 TO LN-RESULT
+               PERFORM EXIT-PAR
+      *
+           END-IF
+      *
+           MOVE LENGTH (TRIM (LN-NUMBER)) TO LS-INPUT-LENGTH
+      *
+           IF LS-INPUT-LENGTH > 40 THEN
+      *
+               MOVE 9 TO LN-RESULT
+               PERFORM EXIT-PAR
+      *
+           END-IF
+      *
+           MOVE LN-NUMBER TO LS-VECTOR
+      *
+           MOVE 1 TO LS-START-POS
+      *
+           IF LS-EACH-CHARCT (1) = "-" OR "+" THEN
+      *
+               MOVE 2 TO LS-START-POS
+      *
+           END-IF
+      *
+           PERFORM
+           VARYING LS-COUNTER FROM LS-START-POS BY 1
+           UNTIL   LS-COUNTER > LS-INPUT-LENGTH
+      *
+               EVALUATE LS-EACH-CHARCT (LS-COUNTER)
+      *
+               WHEN "0" THROUGH "9"
+      *
+                   IF LS-DECIMAL-POS = 0 THEN
+                       ADD 1 TO LS-INTEGER-DIGITS
+                   ELSE
+                       ADD 1 TO LS-DECIMAL-DIGITS
+                   END-IF
+      *
+               WHEN "."
+      *
+                   IF LS-DECIMAL-POS NOT = 0 THEN
+                       SET LS-CONTAINS-NON-NUM TO TRUE
+                   ELSE
+                       MOVE LS-COUNTER TO LS-DECIMAL-POS
+                   END-IF
+      *
+               WHEN ","
+      *
+      *    A comma is a thousands-grouping mark, not a digit -
+      *    ignore it rather than counting it against either digit
+      *    total, consistent with how VERIFY-INTEGER-ADV accepts
+      *    comma-grouped amounts as valid.
+      *
+                   CONTINUE
+      *
+               WHEN OTHER
+      *
+                   SET LS-CONTAINS-NON-NUM TO TRUE
+      *
+               END-EVALUATE
+      *
+           END-PERFORM
+      *
+           IF LS-CONTAINS-NON-NUM THEN
+      *
+               MOVE 9 TO LN-RESULT
+               PERFORM EXIT-PAR
+      *
+           END-IF
+      *
+           EVALUATE TRUE
+      *
+               WHEN LS-INTEGER-DIGITS > LN-MAX-INTEGER-DIGITS
+               AND  LS-DECIMAL-DIGITS > LN-MAX-DECIMAL-DIGITS
+      *
+                   MOVE 3 TO LN-RESULT
+      *
+               WHEN LS-INTEGER-DIGITS > LN-MAX-INTEGER-DIGITS
+      *
+                   MOVE 1 TO LN-RESULT
+      *
+               WHEN LS-DECIMAL-DIGITS > LN-MAX-DECIMAL-DIGITS
+      *
+                   MOVE 2 TO LN-RESULT
+      *
+               WHEN OTHER
+      *
+                   MOVE 0 TO LN-RESULT
+      *
+           END-EVALUATE
+      *
+           PERFORM EXIT-PAR.
+      *
+       EXIT-PAR.
+      *
+           EXIT FUNCTION.
+      *
+       END FUNCTION VERIFY-NUM-PRECISION.
+
+
+
+       IDENTIFICATION DIVISION.
+       FUNCTION-ID. VERIFY-AGAINST-MASK.
+      *
+      *    Generic structured-code validator for fields that mix
+      *    fixed literal positions with digit placeholders (account
+      *    numbers, ZIP+4, etc). LN-MASK uses "9" for "must be a
+      *    digit here" and any other character for "this literal
+      *    character must appear here" (e.g. mask "99999-9999" for
+      *    ZIP+4). Returns 1 pass / 0 fail plus the position of the
+      *    first mismatch (0 when it passes), or 2 when LN-NUMBER/
+      *    LN-MASK are longer than this function's 40-character scan
+      *    table can hold.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY.
+           FUNCTION ALL INTRINSIC.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+       01 LS-WRKING-VAR.
+           05 LS-COUNTER          PIC 9(02) VALUE 1.
+           05 LS-INPUT-VECTOR.
+               10 LS-INPUT-CHARCT    OCCURS 40 TIMES PIC X.
+           05 LS-MASK-VECTOR.
+               10 LS-MASK-CHARCT     OCCURS 40 TIMES PIC X.
+      *
+       LINKAGE SECTION.
+           01 LN-NUMBER          PIC X ANY LENGTH.
+           01 LN-MASK            PIC X ANY LENGTH.
+           01 LN-MISMATCH-POS    PIC 9(02).
+           01 LN-RESULT          PIC 9.
+      *
+       PROCEDURE DIVISION
+       USING     LN-NUMBER, LN-MASK, OPTIONAL LN-MISMATCH-POS
+       RETURNING LN-RESULT.
+      *
+       MAIN-PAR.
+      *
+           MOVE 0 TO LN-RESULT
+      *
+           IF LN-MISMATCH-POS IS NOT OMITTED THEN
+               MOVE 0 TO LN-MISMATCH-POS
+           END-IF
+      *
+           IF LENGTH (TRIM (LN-NUMBER)) NOT = LENGTH (TRIM (LN-MASK))
+           THEN
+      *
+               IF LN-MISMATCH-POS IS NOT OMITTED THEN
+                   MOVE 1 TO LN-MISMATCH-POS
+               END-IF
+               PERFORM EXIT-PAR
+      *
+           END-IF
+      *
+           IF LENGTH (TRIM (LN-MASK)) > 40 THEN
+      *
+      *            Longer than LS-INPUT-VECTOR/LS-MASK-VECTOR can
+      *            hold; reject outright instead of scanning past the
+      *            end of the table.
+      *
+               MOVE 2 TO LN-RESULT
+               PERFORM EXIT-PAR
+      *
+           END-IF
+      *
+           MOVE LN-NUMBER TO LS-INPUT-VECTOR
+           MOVE LN-MASK   TO LS-MASK-VECTOR
+      *
+           PERFORM
+           VARYING LS-COUNTER FROM 1 BY 1
+           UNTIL   LS-COUNTER > LENGTH (TRIM (LN-MASK))
+      *
+               EVALUATE LS-MASK-CHARCT (LS-COUNTER)
+      *
+               WHEN "9"
+      *
+                   IF LS-INPUT-CHARCT (LS-COUNTER) NOT NUMERIC
+                   THEN
+                       IF LN-MISMATCH-POS IS NOT OMITTED THEN
+                           MOVE LS-COUNTER TO LN-MISMATCH-POS
+                       END-IF
+                       MOVE 0 TO LN-RESULT
+                       PERFORM EXIT-PAR
+                   END-IF
+      *
+               WHEN OTHER
+      *
+                   IF LS-INPUT-CHARCT (LS-COUNTER)
+                   NOT = LS-MASK-CHARCT (LS-COUNTER)
+                   THEN
+                       IF LN-MISMATCH-POS IS NOT OMITTED THEN
+                           MOVE LS-COUNTER TO LN-MISMATCH-POS
+                       END-IF
+                       MOVE 0 TO LN-RESULT
+                       PERFORM EXIT-PAR
+                   END-IF
+      *
+               END-EVALUATE
+      *
+           END-PERFORM
+      *
+           MOVE 1 TO LN-RESULT
+      *
+           PERFORM EXIT-PAR.
+      *
+       EXIT-PAR.
+      *
+           EXIT FUNCTION.
+      *
+       END FUNCTION VERIFY-AGAINST-MASK.
+
+
+
       * B"H.
